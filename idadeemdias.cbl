@@ -1,24 +1,1155 @@
-      ******************************************************************
-      * Author: GABRIELA BARBOSA
-      * Date: 03/09/2023
-      * Purpose: MOSTRA IDADE EM DIAS
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. IDADEEMDIAS.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       77 WS-IDADE                PIC 9(05) VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           DISPLAY "QUAL A SUA IDADE?"
-           ACCEPT WS-IDADE
-
-           COMPUTE WS-IDADE = WS-IDADE * 365
-           DISPLAY "SUA IDADE EM DIAS EH: " WS-IDADE
-
-            STOP RUN.
-       END PROGRAM IDADEEMDIAS.
+000100******************************************************************
+000200* PROGRAM:     IDADEEMDIAS
+000300* AUTHOR:      GABRIELA BARBOSA
+000400* INSTALLATION: DATA PROCESSING CENTER
+000500* DATE-WRITTEN: 03/09/2023
+000600* DATE-COMPILED:
+000700* PURPOSE:     COMPUTES A PERSON'S AGE EXPRESSED IN WHOLE DAYS,
+000800*              EITHER INTERACTIVELY FOR ONE PERSON OR IN BATCH
+000900*              FOR AN ENTIRE ROSTER FILE.
+001000* TECTONICS:   cobc
+001100*-----------------------------------------------------------------
+001200* MODIFICATION HISTORY
+001300*-----------------------------------------------------------------
+001400* DATE       INIT  DESCRIPTION
+001500* 03/09/2023  GB   ORIGINAL VERSION - AGE IN YEARS * 365.
+001600* 08/09/2026  GB   REPLACED THE *365 APPROXIMATION WITH A TRUE
+001700*                  CALENDAR DAY COUNT, DRIVEN OFF A DATE OF BIRTH
+001800*                  (YYYYMMDD) RATHER THAN AN AGE IN YEARS.
+001900* 08/09/2026  GB   ADDED A BATCH MODE THAT READS A ROSTER FILE
+002000*                  OF PEOPLE (ID, NAME, DATE OF BIRTH) AND WRITES
+002100*                  ONE AGE-IN-DAYS LINE PER PERSON TO A REPORT
+002200*                  FILE, SO A WHOLE ROSTER CAN BE RUN IN ONE JOB
+002300*                  INSTEAD OF ONE INTERACTIVE ACCEPT AT A TIME.
+002310* 08/09/2026  GB   TURNED THE BATCH REPORT INTO A PRINT-STYLE
+002320*                  REPORT - TITLE/DATE HEADER, COLUMN HEADINGS,
+002330*                  A NEW PAGE EVERY WS-MAX-LINHAS-PAGINA DETAIL
+002340*                  LINES, AND A FINAL CONTROL-TOTAL LINE.
+002350* 08/09/2026  GB   SWITCHED THE WORKING ID/NAME/BIRTH-DATE/AGE
+002360*                  FIELDS OVER TO THE SHARED PERSONREC COPYBOOK
+002370*                  SO THIS PROGRAM'S NOTION OF A PERSON MATCHES
+002380*                  EVERY OTHER PROGRAM IN THE SUBSYSTEM.
+002390* 08/09/2026  GB   ADDED AN AUDIT TRAIL - EVERY AGE CALCULATION,
+002391*                  INTERACTIVE OR BATCH, IS APPENDED TO AUDITLOG
+002392*                  WITH THE DATE OF BIRTH, THE COMPUTED AGE IN
+002393*                  DAYS, A TIMESTAMP AND THE RUN/JOB IDENTIFIER,
+002394*                  SO A REPORTED FIGURE CAN ALWAYS BE TRACED BACK
+002395*                  TO WHEN AND HOW IT WAS DERIVED.  DROPPED THE
+002396*                  EXTRA CALL TO 3000-CALCULAR-IDADE-EM-DIAS IN
+002397*                  THE INTERACTIVE PATH OF THE MAINLINE, SINCE
+002398*                  THE VALIDATION STEP ALREADY CALCULATES THE AGE
+002399*                  ONCE - OTHERWISE ONE INTERACTIVE RUN WOULD
+002400*                  WRITE TWO AUDIT LINES FOR THE SAME ANSWER.
+002401* 08/09/2026  GB   ADDED CHECKPOINT/RESTART TO THE BATCH DRIVER -
+002402*                  THE LAST ROSTER ID PROCESSED IS CHECKPOINTED TO
+002403*                  RESTARTF EVERY WS-INTERVALO-CHECKPOINT RECORDS,
+002404*                  AND STARTUP NOW LOOKS FOR A CHECKPOINT AND, IF
+002405*                  ONE IS FOUND, SKIPS AHEAD TO RESUME RIGHT AFTER
+002406*                  IT INSTEAD OF REPROCESSING THE WHOLE ROSTER.
+002407* 08/09/2026  GB   ADDED A REVERSE MODE THAT TAKES AN AGE IN DAYS
+002408*                  AND BACK-CALCULATES YEARS/MONTHS/DAYS, USING
+002409*                  REAL MONTH AND LEAP-YEAR LENGTHS RATHER THAN A
+002410*                  FLAT /365 OR /30, FOR FEEDS THAT ONLY KEEP AN
+002411*                  ELAPSED-DAY COUNT.
+002412* 08/09/2026  GB   THE BIRTH-DATE INPUT (INTERACTIVE ACCEPT AND
+002413*                  THE ROSTER RECORD) NOW ACCEPTS YYYYMMDD,
+002414*                  DDMMYYYY OR MM/DD/YYYY - 2200-NORMALIZAR-DATA-
+002415*                  ENTRADA DETECTS THE FORMAT AND CONVERTS IT TO
+002416*                  THE CANONICAL YYYYMMDD BEFORE ANY DATE MATH.
+002417* 08/09/2026  GB   ADDED A COMMA-DELIMITED EXTRACT FILE (AGEEXTR)
+002418*                  ALONGSIDE THE PRINTED BATCH REPORT, SO A
+002419*                  DOWNSTREAM SYSTEM CAN PICK UP THE SAME ID/NAME/
+002420*                  BIRTH-DATE/AGE-IN-DAYS DATA WITHOUT PARSING A
+002421*                  REPORT LAYOUT.
+002400******************************************************************
+002500 IDENTIFICATION DIVISION.
+002600 PROGRAM-ID. IDADEEMDIAS.
+002700 AUTHOR. GABRIELA BARBOSA.
+002800 INSTALLATION. DATA PROCESSING CENTER.
+002900 DATE-WRITTEN. 03/09/2023.
+003000 DATE-COMPILED.
+003100 ENVIRONMENT DIVISION.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT ROSTER-FILE ASSIGN TO "ROSTERIN"
+003500         ORGANIZATION IS LINE SEQUENTIAL
+003500         FILE STATUS IS WS-STATUS-ROSTER.
+003600     SELECT AGE-REPORT-FILE ASSIGN TO "AGERPT"
+003700         ORGANIZATION IS LINE SEQUENTIAL
+003700         FILE STATUS IS WS-STATUS-AGERPT.
+003750     SELECT EXCEPTION-FILE ASSIGN TO "EXCPRPT"
+003760         ORGANIZATION IS LINE SEQUENTIAL
+003760         FILE STATUS IS WS-STATUS-EXCPRPT.
+003770     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+003780         ORGANIZATION IS LINE SEQUENTIAL
+003790         FILE STATUS IS WS-STATUS-AUDITLOG.
+003795     SELECT RESTART-FILE ASSIGN TO "RESTARTF"
+003796         ORGANIZATION IS LINE SEQUENTIAL
+003797         FILE STATUS IS WS-STATUS-RESTART.
+003798     SELECT EXTRACT-FILE ASSIGN TO "AGEEXTR"
+003799         ORGANIZATION IS LINE SEQUENTIAL
+003799         FILE STATUS IS WS-STATUS-AGEEXTR.
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000*-----------------------------------------------------------------
+004100* ROSTER-FILE - ONE INPUT RECORD PER PERSON TO BE AGED.  THE
+004150* BIRTH DATE IS KEPT AS RAW TEXT SINCE IT MAY ARRIVE AS
+004160* YYYYMMDD, DDMMYYYY OR MM/DD/YYYY - SEE 2200-NORMALIZAR-DATA-
+004170* ENTRADA, WHICH DETECTS THE FORMAT AND CONVERTS IT TO THE
+004180* CANONICAL YYYYMMDD KEPT IN PR-DATA-NASCIMENTO.
+004200*-----------------------------------------------------------------
+004300 FD  ROSTER-FILE.
+004400 01  ROSTER-RECORD.
+004500     05  RR-ID                   PIC X(06).
+004600     05  RR-NOME                 PIC X(30).
+004700     05  RR-DATA-NASCIMENTO      PIC X(10).
+004800*-----------------------------------------------------------------
+004900* AGE-REPORT-FILE - ONE OUTPUT LINE PER PERSON PROCESSED.
+005000*-----------------------------------------------------------------
+005100 FD  AGE-REPORT-FILE.
+005200 01  AGE-REPORT-RECORD.
+005300     05  AR-ID                   PIC X(06).
+005400     05  FILLER                  PIC X(02) VALUE SPACES.
+005500     05  AR-NOME                 PIC X(30).
+005600     05  FILLER                  PIC X(02) VALUE SPACES.
+005700     05  AR-DATA-NASCIMENTO      PIC 9(08).
+005800     05  FILLER                  PIC X(02) VALUE SPACES.
+005900     05  AR-IDADE-DIAS           PIC ZZZZZZ9.
+005910     05  FILLER                  PIC X(23) VALUE SPACES.
+005920*-----------------------------------------------------------------
+005930* EXCEPTION-FILE - REJECTED ROSTER RECORDS, WITH THE REASON.
+005940*-----------------------------------------------------------------
+005950 FD  EXCEPTION-FILE.
+005960 01  EXCEPTION-RECORD.
+005970     05  ER-ID                   PIC X(06).
+005980     05  FILLER                  PIC X(02) VALUE SPACES.
+005990     05  ER-NOME                 PIC X(30).
+006000     05  FILLER                  PIC X(02) VALUE SPACES.
+006010     05  ER-DATA-NASCIMENTO      PIC 9(08).
+006020     05  FILLER                  PIC X(02) VALUE SPACES.
+006030     05  ER-MSG-ERRO             PIC X(30).
+006050*-----------------------------------------------------------------
+006060* AUDIT-LOG-FILE - ONE LINE PER AGE CALCULATION, APPENDED ACROSS
+006070* RUNS, SO A REPORTED FIGURE CAN BE TRACED BACK TO WHEN AND HOW
+006080* IT WAS DERIVED.
+006090*-----------------------------------------------------------------
+006100 FD  AUDIT-LOG-FILE.
+006110 01  AUDIT-LOG-RECORD.
+006120     05  AL-JOB-ID               PIC X(08).
+006130     05  FILLER                  PIC X(02) VALUE SPACES.
+006140     05  AL-TIMESTAMP            PIC X(19).
+006150     05  FILLER                  PIC X(02) VALUE SPACES.
+006160     05  AL-DATA-NASCIMENTO      PIC 9(08).
+006170     05  FILLER                  PIC X(02) VALUE SPACES.
+006180     05  AL-IDADE-DIAS           PIC 9(07).
+006190     05  FILLER                  PIC X(32) VALUE SPACES.
+006210*-----------------------------------------------------------------
+006220* RESTART-FILE - HOLDS THE ID OF THE LAST ROSTER RECORD THIS RUN
+006230* CHECKPOINTED, PLUS THE REPORT TOTALS AND PAGE NUMBER AS OF THAT
+006240* CHECKPOINT, SO A RESUMED RUN CAN PICK THE CONTROL TOTALS BACK
+006241* UP INSTEAD OF RESTARTING THEM AT ZERO.  STARTUP READS THIS TO
+006242* DECIDE WHERE TO RESUME; A CLEAN END-OF-JOB LEAVES IT EMPTY SO
+006243* THE NEXT RUN STARTS OVER.
+006250*-----------------------------------------------------------------
+006260 FD  RESTART-FILE.
+006270 01  RESTART-RECORD.
+006280     05  RST-ULTIMO-ID           PIC X(06).
+006281     05  RST-TOTAL-REGISTROS     PIC 9(07).
+006282     05  RST-TOTAL-EXCECOES      PIC 9(07).
+006283     05  RST-NUMERO-PAGINA       PIC 9(04).
+006290     05  FILLER                  PIC X(06) VALUE SPACES.
+006310*-----------------------------------------------------------------
+006320* EXTRACT-FILE - ID/NAME/BIRTH-DATE/AGE-IN-DAYS AS A DELIMITED
+006330* EXTRACT, FOR DOWNSTREAM SYSTEMS THAT WANT TO PICK UP THE SAME
+006340* DATA AS THE PRINTED REPORT WITHOUT PARSING A REPORT LAYOUT.
+006350*-----------------------------------------------------------------
+006360 FD  EXTRACT-FILE.
+006370 01  EXTRACT-RECORD                 PIC X(80).
+006380 WORKING-STORAGE SECTION.
+006100*-----------------------------------------------------------------
+006200* MODE SWITCH - 'I' INTERACTIVE (ONE PERSON), 'B' BATCH (ROSTER).
+006300*-----------------------------------------------------------------
+006400 77  WS-MODO                     PIC X(01) VALUE "I".
+006500     88  MODO-LOTE                VALUE "B".
+006510     88  MODO-REVERSO             VALUE "R".
+006600*-----------------------------------------------------------------
+006700* END-OF-FILE SWITCH FOR THE ROSTER FILE.
+006800*-----------------------------------------------------------------
+006900 77  WS-FIM-ROSTER               PIC X(01) VALUE "N".
+007000     88  FIM-ROSTER               VALUE "S".
+007001*-----------------------------------------------------------------
+007002* FILE STATUS FOR EVERY BATCH FILE, AND A SWITCH TO REMEMBER
+007003* WHETHER ALL OF THEM CAME UP CLEAN, SO A MISSING OR UNWRITABLE
+007004* FILE IS A REPORTED, GRACEFUL CANCELLATION OF THE BATCH RUN
+007005* RATHER THAN A RAW RUNTIME ABORT.
+007006*-----------------------------------------------------------------
+007007 77  WS-STATUS-ROSTER            PIC X(02) VALUE SPACES.
+007008 77  WS-STATUS-AGERPT            PIC X(02) VALUE SPACES.
+007009 77  WS-STATUS-EXCPRPT           PIC X(02) VALUE SPACES.
+007009 77  WS-STATUS-AGEEXTR           PIC X(02) VALUE SPACES.
+007009 77  WS-LOTE-ABERTO-SW           PIC X(01) VALUE "N".
+007009     88  LOTE-ABERTO              VALUE "S".
+007010*-----------------------------------------------------------------
+007020* AUDIT TRAIL FIELDS - RUN/JOB IDENTIFIER, FILE STATUS FOR THE
+007030* AUDIT LOG, AND A SCRATCH AREA TO FORMAT THE TIMESTAMP.
+007040*-----------------------------------------------------------------
+007050 77  WS-JOB-ID                   PIC X(08) VALUE SPACES.
+007060 77  WS-STATUS-AUDITLOG          PIC X(02) VALUE SPACES.
+007070 77  WS-TIMESTAMP-RAW            PIC X(21) VALUE SPACES.
+007080*-----------------------------------------------------------------
+007090* CHECKPOINT/RESTART FIELDS FOR THE BATCH DRIVER.
+007100*-----------------------------------------------------------------
+007110 77  WS-STATUS-RESTART           PIC X(02) VALUE SPACES.
+007120 77  WS-REINICIO-ID              PIC X(06) VALUE SPACES.
+007130 77  WS-FIM-REINICIO             PIC X(01) VALUE "N".
+007140 77  WS-INTERVALO-CHECKPOINT     PIC 9(05) VALUE 100.
+007150 77  WS-CONTADOR-CHECKPOINT      PIC 9(05) VALUE ZERO.
+007151 77  WS-REINICIO-TOTAL-REGS      PIC 9(07) VALUE ZERO.
+007152 77  WS-REINICIO-TOTAL-EXC       PIC 9(07) VALUE ZERO.
+007153 77  WS-REINICIO-PAGINA          PIC 9(04) VALUE ZERO.
+007160*-----------------------------------------------------------------
+007170* REVERSE-MODE FIELDS - TAKES AN AGE IN DAYS AND BACK-CALCULATES
+007180* YEARS, REMAINING MONTHS AND REMAINING DAYS.
+007190*-----------------------------------------------------------------
+007200 77  WS-IDADE-DIAS-REVERSO       PIC 9(07) VALUE ZERO.
+007201 77  WS-IDADE-DIAS-REVERSO-MAX   PIC 9(07) VALUE ZERO.
+007210 77  WS-DATA-NASC-REVERSO        PIC 9(08) VALUE ZERO.
+007220 77  WS-DIA-REVERSO              PIC S9(09) VALUE ZERO.
+007230 77  WS-ANO-INICIO               PIC 9(04) VALUE ZERO.
+007240 77  WS-MES-INICIO               PIC 9(02) VALUE ZERO.
+007250 77  WS-DIA-INICIO               PIC 9(02) VALUE ZERO.
+007260 77  WS-ANO-FIM                  PIC 9(04) VALUE ZERO.
+007270 77  WS-MES-FIM                  PIC 9(02) VALUE ZERO.
+007280 77  WS-DIA-FIM                  PIC 9(02) VALUE ZERO.
+007290 77  WS-ANOS-RESULTADO           PIC S9(03) VALUE ZERO.
+007300 77  WS-MESES-RESULTADO          PIC S9(02) VALUE ZERO.
+007310 77  WS-DIAS-RESULTADO           PIC S9(02) VALUE ZERO.
+007320 77  WS-ANOS-EDITADO             PIC ZZ9.
+007330 77  WS-MESES-EDITADO            PIC Z9.
+007340 77  WS-DIAS-EDITADO             PIC Z9.
+007100*-----------------------------------------------------------------
+007200* PERSON BEING WORKED ON - SHARED MASTER RECORD LAYOUT, COPIED
+007300* RATHER THAN REINVENTED.  PR-DATA-NASCIMENTO, PR-DATA-CALCULO
+007350* AND PR-IDADE-DIAS ARE USED BY BOTH INTERACTIVE AND BATCH MODES.
+007400*-----------------------------------------------------------------
+007410     COPY PERSONREC.
+007500*-----------------------------------------------------------------
+007600* TODAY'S DATE, FROM FUNCTION CURRENT-DATE (YYYYMMDD PORTION).
+007700*-----------------------------------------------------------------
+007800 77  WS-DATA-HOJE                PIC 9(08) VALUE ZEROS.
+007900*-----------------------------------------------------------------
+008000* LILIAN (INTEGER) DAY NUMBERS USED TO DERIVE THE ELAPSED DAYS.
+008100*-----------------------------------------------------------------
+008200 77  WS-DIA-NASCIMENTO           PIC S9(09) VALUE ZERO.
+008300 77  WS-DIA-HOJE                 PIC S9(09) VALUE ZERO.
+008301*-----------------------------------------------------------------
+008302* SIGNED ELAPSED-DAYS RESULT, KEPT SEPARATE FROM THE UNSIGNED
+008303* PR-IDADE-DIAS SO A FUTURE BIRTH DATE (A NEGATIVE DIFFERENCE)
+008304* CAN STILL BE DETECTED AFTER THE SUBTRACTION - MOVING A NEGATIVE
+008305* VALUE INTO AN UNSIGNED PIC 9 FIELD WOULD STORE ITS ABSOLUTE
+008306* VALUE AND HIDE THE SIGN.
+008307*-----------------------------------------------------------------
+008308 77  WS-IDADE-DIAS-SINAL         PIC S9(09) VALUE ZERO.
+008705*-----------------------------------------------------------------
+008706* EDIT FIELDS USED TO VALIDATE A DATE OF BIRTH BEFORE IT IS USED
+008707* IN ANY CALCULATION.
+008708*-----------------------------------------------------------------
+008701*-----------------------------------------------------------------
+008702* RAW BIRTH-DATE TEXT, BEFORE FORMAT DETECTION AND NORMALIZATION.
+008703*-----------------------------------------------------------------
+008704 77  WS-DATA-ENTRADA             PIC X(10) VALUE SPACES.
+008709 77  WS-ANO-NASC                 PIC 9(04) VALUE ZERO.
+008710 77  WS-MES-NASC                 PIC 9(02) VALUE ZERO.
+008711 77  WS-DIA-NASC                 PIC 9(02) VALUE ZERO.
+008712 77  WS-DIAS-MES                 PIC 9(02) VALUE ZERO.
+008713 77  WS-ANO-ATUAL                PIC 9(04) VALUE ZERO.
+008713*-----------------------------------------------------------------
+008713* THE 8-DIGIT BIRTH-DATE BRANCH OF 2200-NORMALIZAR-DATA-ENTRADA
+008713* TRIES BOTH THE AAAAMMDD AND DDMMAAAA READINGS OF THE SAME
+008713* DIGITS.  THESE HOLD THE DDMMAAAA (CANDIDATE "B") READING -
+008713* WS-ANO-NASC/WS-MES-NASC/WS-DIA-NASC DOUBLE AS THE AAAAMMDD
+008713* (CANDIDATE "A") READING, AS THEY ALREADY DID BEFORE.
+008713*-----------------------------------------------------------------
+008713 77  WS-ANO-NASC-B               PIC 9(04) VALUE ZERO.
+008713 77  WS-MES-NASC-B               PIC 9(02) VALUE ZERO.
+008713 77  WS-DIA-NASC-B               PIC 9(02) VALUE ZERO.
+008713 77  WS-FMT-A-VALIDO-SW          PIC X(01) VALUE "N".
+008713     88  FMT-A-VALIDO             VALUE "S".
+008713 77  WS-FMT-B-VALIDO-SW          PIC X(01) VALUE "N".
+008713     88  FMT-B-VALIDO             VALUE "S".
+008714 77  WS-IDADE-MAX-ANOS           PIC 9(03) VALUE 130.
+008715 77  WS-IDADE-ANOS-APROX         PIC 9(03) VALUE ZERO.
+008716 77  WS-DATA-VALIDA-SW           PIC X(01) VALUE "N".
+008717     88  DATA-VALIDA              VALUE "S".
+008718 77  WS-MSG-ERRO                 PIC X(30) VALUE SPACES.
+008719 77  WS-TOTAL-EXCECOES           PIC 9(07) VALUE ZERO.
+008720 77  WS-TOTAL-EXC-EDITADO        PIC ZZZZZZ9.
+008750*-----------------------------------------------------------------
+008760* REPORT PAGE CONTROL AND CONTROL TOTALS FOR THE BATCH REPORT.
+008770*-----------------------------------------------------------------
+008780 77  WS-MAX-LINHAS-PAGINA        PIC 9(02) VALUE 20.
+008790 77  WS-CONTADOR-LINHAS          PIC 9(02) VALUE ZERO.
+008800 77  WS-NUMERO-PAGINA            PIC 9(04) VALUE ZERO.
+008810 77  WS-TOTAL-REGISTROS          PIC 9(07) VALUE ZERO.
+008820 77  WS-LINHA-RELATORIO          PIC X(80) VALUE SPACES.
+008830 77  WS-TOTAL-EDITADO            PIC ZZZZZZ9.
+008831 77  WS-IDADE-DIAS-EDITADO       PIC ZZZZZZ9.
+008840*-----------------------------------------------------------------
+008850* LITERAL COLUMN HEADING LINE, LAID OUT TO LINE UP WITH THE
+008860* DETAIL FIELDS IN AGE-REPORT-RECORD.
+008870*-----------------------------------------------------------------
+008880 01  WS-CABECALHO-COLUNAS.
+008890     05  FILLER                  PIC X(06) VALUE "ID".
+008900     05  FILLER                  PIC X(02) VALUE SPACES.
+008910     05  FILLER                  PIC X(30) VALUE "NOME".
+008920     05  FILLER                  PIC X(02) VALUE SPACES.
+008930     05  FILLER                  PIC X(08) VALUE "NASCTO.".
+008940     05  FILLER                  PIC X(02) VALUE SPACES.
+008950     05  FILLER                  PIC X(07) VALUE "DIAS".
+008955     05  FILLER                  PIC X(23) VALUE SPACES.
+008960
+008970 PROCEDURE DIVISION.
+009000 0000-MAINLINE.
+009100
+009200     PERFORM 1000-SELECIONAR-MODO THRU 1000-EXIT
+009250     PERFORM 1100-ABRIR-AUDITORIA THRU 1100-EXIT
+009300
+009400     EVALUATE TRUE
+009500         WHEN MODO-LOTE
+009600             PERFORM 5000-PROCESSAR-LOTE THRU 5000-EXIT
+009610         WHEN MODO-REVERSO
+009620             PERFORM 6000-MODO-REVERSO THRU 6000-EXIT
+009700         WHEN OTHER
+009800             PERFORM 2000-OBTER-DATA-NASCIMENTO THRU 2000-EXIT
+010000             PERFORM 4000-EXIBIR-RESULTADO THRU 4000-EXIT
+010100     END-EVALUATE
+010150
+010160     PERFORM 1200-FECHAR-AUDITORIA THRU 1200-EXIT
+010200
+010300     STOP RUN.
+010400*-----------------------------------------------------------------
+010500* 1000-SELECIONAR-MODO
+010600* ASKS THE OPERATOR WHICH MODE TO RUN - INTERACTIVE OR BATCH.
+010700*-----------------------------------------------------------------
+010800 1000-SELECIONAR-MODO.
+010900
+011000     DISPLAY "MODO DE EXECUCAO - (I)NTERATIVO, (B)ATCH/LOTE OU "
+011090         "(R)EVERSO (DIAS -> ANOS/MESES/DIAS)? "
+011100     ACCEPT WS-MODO
+011110
+011120     EVALUATE TRUE
+011121         WHEN MODO-LOTE
+011122             MOVE "IDADELOT" TO WS-JOB-ID
+011123         WHEN MODO-REVERSO
+011124             MOVE "IDADEREV" TO WS-JOB-ID
+011125         WHEN OTHER
+011150             MOVE "IDADEINT" TO WS-JOB-ID
+011160     END-EVALUATE.
+011200
+011300 1000-EXIT.
+011400     EXIT.
+011410*-----------------------------------------------------------------
+011420* 1100-ABRIR-AUDITORIA
+011430* OPENS THE AUDIT LOG FOR APPEND (EXTEND) SO ENTRIES BUILD UP
+011440* ACROSS RUNS INSTEAD OF BEING LOST.  THE FIRST RUN ON A GIVEN
+011450* SYSTEM WILL NOT FIND THE FILE YET (STATUS 35), SO IT IS CREATED
+011460* AS A NEW FILE IN THAT CASE.
+011470*-----------------------------------------------------------------
+011480 1100-ABRIR-AUDITORIA.
+011490
+011500     OPEN EXTEND AUDIT-LOG-FILE
+011510
+011520     IF WS-STATUS-AUDITLOG = "35"
+011530         OPEN OUTPUT AUDIT-LOG-FILE
+011540     END-IF.
+011550
+011560 1100-EXIT.
+011570     EXIT.
+011580*-----------------------------------------------------------------
+011590* 1200-FECHAR-AUDITORIA
+011600*-----------------------------------------------------------------
+011610 1200-FECHAR-AUDITORIA.
+011620
+011630     CLOSE AUDIT-LOG-FILE.
+011640
+011650 1200-EXIT.
+011660     EXIT.
+011670*-----------------------------------------------------------------
+011600* 2000-OBTER-DATA-NASCIMENTO
+011700* PROMPTS THE OPERATOR FOR A DATE OF BIRTH (AAAAMMDD), RE-PROMPTS
+011800* UNTIL THE DATE PASSES EDITING, SO A BAD ACCEPT CANNOT REACH
+011900* THE CALCULATION STEP.
+012000*-----------------------------------------------------------------
+012100 2000-OBTER-DATA-NASCIMENTO.
+012150
+012160     MOVE "N" TO WS-DATA-VALIDA-SW
+012170
+012180     PERFORM 2100-LER-E-VALIDAR-DATA THRU 2100-EXIT
+012190         UNTIL DATA-VALIDA.
+012200
+012400 2000-EXIT.
+012500     EXIT.
+012510*-----------------------------------------------------------------
+012520* 2100-LER-E-VALIDAR-DATA
+012530*-----------------------------------------------------------------
+012540 2100-LER-E-VALIDAR-DATA.
+012550
+012560     DISPLAY "QUAL A SUA DATA DE NASCIMENTO (AAAAMMDD, DDMMAAAA "
+012561         "OU MM/DD/AAAA)? "
+012562     MOVE SPACES TO WS-DATA-ENTRADA
+012570     ACCEPT WS-DATA-ENTRADA
+012580
+012590     PERFORM 2200-NORMALIZAR-DATA-ENTRADA THRU 2200-EXIT
+012591
+012592     IF DATA-VALIDA
+012593         PERFORM 2500-VALIDAR-DATA-NASCIMENTO THRU 2500-EXIT
+012594     END-IF
+012600
+012610     IF NOT DATA-VALIDA
+012620         DISPLAY "*** " WS-MSG-ERRO " - INFORME NOVAMENTE ***"
+012630     END-IF.
+012640
+012650 2100-EXIT.
+012660     EXIT.
+012661*-----------------------------------------------------------------
+012662* 2200-NORMALIZAR-DATA-ENTRADA
+012663* DETECTS WHICH OF THE THREE SUPPORTED FORMATS WS-DATA-ENTRADA IS
+012664* IN - MM/DD/AAAA (SLASHES IN THE RIGHT PLACES), AAAAMMDD OR
+012665* DDMMAAAA (EIGHT PLAIN DIGITS, TELLING THE LATTER TWO APART BY
+012666* TRYING BOTH READINGS AND KEEPING WHICHEVER HAS A VALID MONTH
+012666* AND DAY - NOT BY HOW THE YEAR LOOKS) - AND CONVERTS IT TO THE
+012666* CANONICAL AAAAMMDD KEPT IN PR-DATA-NASCIMENTO.  ANY YEAR-RANGE
+012666* OR FUTURE-DATE PROBLEM IS LEFT FOR 2500-VALIDAR-DATA-NASCIMENTO,
+012666* SO A BAD YEAR ALWAYS PRODUCES THE SAME MESSAGE REGARDLESS OF
+012666* WHICH INPUT FORMAT CARRIED IT.  SETS DATA-VALIDA TO "NO" AND
+012669* WS-MSG-ERRO ONLY WHEN NO SUPPORTED FORMAT MATCHES AT ALL,
+012669* WITHOUT EVER REACHING THE DATE MATH.
+012670*-----------------------------------------------------------------
+012671 2200-NORMALIZAR-DATA-ENTRADA.
+012672
+012673     MOVE "S"    TO WS-DATA-VALIDA-SW
+012674     MOVE SPACES TO WS-MSG-ERRO
+012675     MOVE ZERO   TO PR-DATA-NASCIMENTO
+012676     MOVE FUNCTION CURRENT-DATE (1:4) TO WS-ANO-ATUAL
+012677
+012678     IF WS-DATA-ENTRADA (3:1) = "/" AND
+012679        WS-DATA-ENTRADA (6:1) = "/"
+012680         IF WS-DATA-ENTRADA (1:2) IS NUMERIC AND
+012681            WS-DATA-ENTRADA (4:2) IS NUMERIC AND
+012682            WS-DATA-ENTRADA (7:4) IS NUMERIC
+012683             MOVE WS-DATA-ENTRADA (1:2) TO WS-MES-NASC
+012684             MOVE WS-DATA-ENTRADA (4:2) TO WS-DIA-NASC
+012685             MOVE WS-DATA-ENTRADA (7:4) TO WS-ANO-NASC
+012686         ELSE
+012687             MOVE "N" TO WS-DATA-VALIDA-SW
+012688             MOVE "FORMATO DE DATA INVALIDO" TO WS-MSG-ERRO
+012689         END-IF
+012690     ELSE
+012691         IF WS-DATA-ENTRADA (1:8) IS NUMERIC AND
+012692            WS-DATA-ENTRADA (9:2) = SPACES
+012693*            TRY BOTH READINGS OF THE SAME 8 DIGITS - AAAAMMDD
+012693*            (CANDIDATE A) AND DDMMAAAA (CANDIDATE B) - AND KEEP
+012693*            WHICHEVER HAS A MONTH IN 1..12 AND A DAY IN 1..31.
+012693*            THE YEAR ITSELF IS NOT JUDGED HERE; A YEAR THAT IS
+012693*            TOO OLD, TOO FAR IN THE FUTURE OR OTHERWISE OUT OF
+012693*            RANGE IS LEFT FOR 2500-VALIDAR-DATA-NASCIMENTO TO
+012693*            CATCH, SO EVERY SUCH CASE GETS THE SAME MESSAGE.
+012693             MOVE WS-DATA-ENTRADA (1:4) TO WS-ANO-NASC
+012693             MOVE WS-DATA-ENTRADA (5:2) TO WS-MES-NASC
+012693             MOVE WS-DATA-ENTRADA (7:2) TO WS-DIA-NASC
+012693             MOVE WS-DATA-ENTRADA (1:2) TO WS-DIA-NASC-B
+012693             MOVE WS-DATA-ENTRADA (3:2) TO WS-MES-NASC-B
+012693             MOVE WS-DATA-ENTRADA (5:4) TO WS-ANO-NASC-B
+012693
+012693             MOVE "N" TO WS-FMT-A-VALIDO-SW
+012693             IF WS-MES-NASC >= 1 AND WS-MES-NASC <= 12 AND
+012693                WS-DIA-NASC >= 1 AND WS-DIA-NASC <= 31
+012693                 MOVE "S" TO WS-FMT-A-VALIDO-SW
+012693             END-IF
+012693
+012693             MOVE "N" TO WS-FMT-B-VALIDO-SW
+012693             IF WS-MES-NASC-B >= 1 AND WS-MES-NASC-B <= 12 AND
+012693                WS-DIA-NASC-B >= 1 AND WS-DIA-NASC-B <= 31
+012693                 MOVE "S" TO WS-FMT-B-VALIDO-SW
+012693             END-IF
+012693
+012693             EVALUATE TRUE
+012693                 WHEN FMT-A-VALIDO AND NOT FMT-B-VALIDO
+012693                     CONTINUE
+012693                 WHEN FMT-B-VALIDO AND NOT FMT-A-VALIDO
+012693                     MOVE WS-ANO-NASC-B TO WS-ANO-NASC
+012693                     MOVE WS-MES-NASC-B TO WS-MES-NASC
+012693                     MOVE WS-DIA-NASC-B TO WS-DIA-NASC
+012693                 WHEN FMT-A-VALIDO AND FMT-B-VALIDO
+012693*                    GENUINELY AMBIGUOUS - BOTH READINGS HAVE A
+012693*                    PLAUSIBLE MONTH AND DAY.  PREFER CANDIDATE A
+012693*                    UNLESS ITS YEAR IS NOT CLOSE TO PLAUSIBLE,
+012693*                    USING A WIDE MARGIN SO A MERELY FUTURE DATE
+012693*                    STILL REACHES THE DEDICATED CHECK BELOW.
+012693                     IF WS-ANO-NASC < 1850 OR
+012693                        WS-ANO-NASC > WS-ANO-ATUAL + 100
+012693                         MOVE WS-ANO-NASC-B TO WS-ANO-NASC
+012693                         MOVE WS-MES-NASC-B TO WS-MES-NASC
+012693                         MOVE WS-DIA-NASC-B TO WS-DIA-NASC
+012693                     END-IF
+012693                 WHEN OTHER
+012693                     MOVE "N" TO WS-DATA-VALIDA-SW
+012693                     MOVE "FORMATO DE DATA INVALIDO"
+012693                         TO WS-MSG-ERRO
+012693             END-EVALUATE
+012710         ELSE
+012711             MOVE "N" TO WS-DATA-VALIDA-SW
+012712             MOVE "FORMATO DE DATA INVALIDO" TO WS-MSG-ERRO
+012713         END-IF
+012714     END-IF
+012715
+012716     IF DATA-VALIDA
+012717         COMPUTE PR-DATA-NASCIMENTO =
+012718             WS-ANO-NASC * 10000 + WS-MES-NASC * 100 + WS-DIA-NASC
+012719     END-IF.
+012720
+012721 2200-EXIT.
+012722     EXIT.
+012670*-----------------------------------------------------------------
+012680* 2500-VALIDAR-DATA-NASCIMENTO
+012690* EDITS A DATE OF BIRTH BEFORE IT IS USED IN ANY CALCULATION:
+012700* YEAR NOT TOO OLD, MONTH IN RANGE, DAY IN RANGE FOR THAT MONTH
+012710* AND YEAR (LEAP YEARS INCLUDED), THE DATE MUST NOT BE IN THE
+012720* FUTURE, AND THE RESULTING AGE MUST NOT EXCEED THE SANITY
+012730* CEILING IN WS-IDADE-MAX-ANOS.  A YEAR AFTER THE CURRENT ONE IS
+012730* NOT REJECTED HERE - IT FALLS THROUGH TO THE FUTURE-DATE CHECK
+012730* BELOW, SO EVERY FUTURE BIRTH DATE GETS THE SAME MESSAGE NO
+012730* MATTER HOW FAR AHEAD IT IS.  SETS DATA-VALIDA AND, WHEN
+012740* INVALID, WS-MSG-ERRO WITH THE REASON.
+012750*-----------------------------------------------------------------
+012760 2500-VALIDAR-DATA-NASCIMENTO.
+012770
+012780     MOVE "S"    TO WS-DATA-VALIDA-SW
+012790     MOVE SPACES TO WS-MSG-ERRO
+012800
+012810     MOVE PR-DATA-NASCIMENTO (1:4) TO WS-ANO-NASC
+012820     MOVE PR-DATA-NASCIMENTO (5:2) TO WS-MES-NASC
+012830     MOVE PR-DATA-NASCIMENTO (7:2) TO WS-DIA-NASC
+012840     MOVE FUNCTION CURRENT-DATE (1:4) TO WS-ANO-ATUAL
+012850
+012860     IF WS-ANO-NASC < 1850
+012870         MOVE "N" TO WS-DATA-VALIDA-SW
+012880         MOVE "ANO DE NASCIMENTO INVALIDO" TO WS-MSG-ERRO
+012890     END-IF
+012900
+012910     IF DATA-VALIDA
+012920         IF WS-MES-NASC < 1 OR WS-MES-NASC > 12
+012930             MOVE "N" TO WS-DATA-VALIDA-SW
+012940             MOVE "MES DE NASCIMENTO INVALIDO" TO WS-MSG-ERRO
+012950         END-IF
+012960     END-IF
+012970
+012980     IF DATA-VALIDA
+012990         PERFORM 2510-OBTER-DIAS-DO-MES THRU 2510-EXIT
+013000         IF WS-DIA-NASC < 1 OR WS-DIA-NASC > WS-DIAS-MES
+013010             MOVE "N" TO WS-DATA-VALIDA-SW
+013020             MOVE "DIA DE NASCIMENTO INVALIDO" TO WS-MSG-ERRO
+013030         END-IF
+013040     END-IF
+013050
+013060     IF DATA-VALIDA
+013070         PERFORM 3000-CALCULAR-IDADE-EM-DIAS THRU 3000-EXIT
+013080         IF WS-IDADE-DIAS-SINAL <= 0
+013090             MOVE "N" TO WS-DATA-VALIDA-SW
+013100             MOVE "DATA DE NASCIMENTO NO FUTURO" TO WS-MSG-ERRO
+013110         ELSE
+013120             COMPUTE WS-IDADE-ANOS-APROX = PR-IDADE-DIAS / 365
+013130             IF WS-IDADE-ANOS-APROX > WS-IDADE-MAX-ANOS
+013140                 MOVE "N" TO WS-DATA-VALIDA-SW
+013150                 MOVE "IDADE ACIMA DO LIMITE" TO WS-MSG-ERRO
+013160             END-IF
+013170         END-IF
+013180     END-IF
+013185
+013186*    ONLY A FULLY-CONFIRMED RECORD EVER PICKS UP AN AUDIT LINE -
+013187*    A RECORD REJECTED ABOVE (FUTURE DATE OR OVER THE CEILING)
+013188*    NEVER GETS ONE, SO THE AUDIT TRAIL SHOWS REPORTED FIGURES
+013189*    ONLY, NOT REJECTED EXCEPTIONS.
+013190     IF DATA-VALIDA
+013191         PERFORM 3100-GRAVAR-AUDITORIA THRU 3100-EXIT
+013192     END-IF.
+013193
+013200 2500-EXIT.
+013210     EXIT.
+013220*-----------------------------------------------------------------
+013230* 2510-OBTER-DIAS-DO-MES
+013240* RETURNS, IN WS-DIAS-MES, HOW MANY DAYS WS-MES-NASC HAS IN
+013250* WS-ANO-NASC - FEBRUARY INCLUDES THE USUAL LEAP-YEAR RULE.
+013260*-----------------------------------------------------------------
+013270 2510-OBTER-DIAS-DO-MES.
+013280
+013290     EVALUATE WS-MES-NASC
+013300         WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+013310             MOVE 31 TO WS-DIAS-MES
+013320         WHEN 4 WHEN 6 WHEN 9 WHEN 11
+013330             MOVE 30 TO WS-DIAS-MES
+013340         WHEN 2
+013350             IF FUNCTION MOD (WS-ANO-NASC, 4) = 0 AND
+013360                (FUNCTION MOD (WS-ANO-NASC, 100) NOT = 0 OR
+013370                 FUNCTION MOD (WS-ANO-NASC, 400) = 0)
+013380                 MOVE 29 TO WS-DIAS-MES
+013390             ELSE
+013400                 MOVE 28 TO WS-DIAS-MES
+013410             END-IF
+013420         WHEN OTHER
+013430             MOVE 30 TO WS-DIAS-MES
+013440     END-EVALUATE.
+013450
+013460 2510-EXIT.
+013470     EXIT.
+012600*-----------------------------------------------------------------
+012700* 3000-CALCULAR-IDADE-EM-DIAS
+012800* CONVERTS PR-DATA-NASCIMENTO AND TODAY'S DATE TO THEIR INTEGER
+012900* (LILIAN) DAY NUMBER AND SUBTRACTS, GIVING THE EXACT NUMBER OF
+013000* ELAPSED CALENDAR DAYS.  SHARED BY BOTH INTERACTIVE AND BATCH.
+013010* LEAVES THE SIGNED RESULT IN WS-IDADE-DIAS-SINAL SO THE CALLER
+013020* CAN STILL TELL A FUTURE BIRTH DATE (A NEGATIVE DIFFERENCE) APART
+013030* FROM A PAST ONE BEFORE THE UNSIGNED PR-IDADE-DIAS IS TRUSTED.
+013040* DOES NOT WRITE THE AUDIT TRAIL ITSELF - THE CALLER DOES THAT
+013050* ONCE THE RECORD IS FULLY CONFIRMED VALID, SO A REJECTED RECORD
+013060* NEVER PICKS UP AN AUDIT LINE.
+013100*-----------------------------------------------------------------
+013200 3000-CALCULAR-IDADE-EM-DIAS.
+013300
+013400     MOVE FUNCTION CURRENT-DATE (1:8) TO WS-DATA-HOJE
+013500
+013600     COMPUTE WS-DIA-NASCIMENTO =
+013700         FUNCTION INTEGER-OF-DATE (PR-DATA-NASCIMENTO)
+013800     COMPUTE WS-DIA-HOJE =
+013900         FUNCTION INTEGER-OF-DATE (WS-DATA-HOJE)
+014000
+014050     COMPUTE WS-IDADE-DIAS-SINAL = WS-DIA-HOJE - WS-DIA-NASCIMENTO
+014100     MOVE WS-IDADE-DIAS-SINAL TO PR-IDADE-DIAS
+014150     MOVE WS-DATA-HOJE TO PR-DATA-CALCULO.
+014200
+014300 3000-EXIT.
+014400     EXIT.
+014410*-----------------------------------------------------------------
+014420* 3100-GRAVAR-AUDITORIA
+014430* APPENDS ONE LINE TO THE AUDIT LOG FOR THIS CALCULATION - THE
+014440* DATE OF BIRTH USED, THE AGE IN DAYS COMPUTED, A TIMESTAMP, AND
+014450* THE RUN/JOB THIS CALCULATION CAME FROM.
+014460*-----------------------------------------------------------------
+014470 3100-GRAVAR-AUDITORIA.
+014480
+014490     MOVE SPACES TO AUDIT-LOG-RECORD
+014500     MOVE WS-JOB-ID          TO AL-JOB-ID
+014510     MOVE PR-DATA-NASCIMENTO TO AL-DATA-NASCIMENTO
+014520     MOVE PR-IDADE-DIAS      TO AL-IDADE-DIAS
+014530
+014540     MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP-RAW
+014550
+014560     STRING WS-TIMESTAMP-RAW (1:4)  DELIMITED BY SIZE
+014570         "-"                        DELIMITED BY SIZE
+014580         WS-TIMESTAMP-RAW (5:2)     DELIMITED BY SIZE
+014590         "-"                        DELIMITED BY SIZE
+014600         WS-TIMESTAMP-RAW (7:2)     DELIMITED BY SIZE
+014610         " "                        DELIMITED BY SIZE
+014620         WS-TIMESTAMP-RAW (9:2)     DELIMITED BY SIZE
+014630         ":"                        DELIMITED BY SIZE
+014640         WS-TIMESTAMP-RAW (11:2)    DELIMITED BY SIZE
+014650         ":"                        DELIMITED BY SIZE
+014660         WS-TIMESTAMP-RAW (13:2)    DELIMITED BY SIZE
+014670         INTO AL-TIMESTAMP
+014680     END-STRING
+014690
+014700     WRITE AUDIT-LOG-RECORD.
+014710
+014720 3100-EXIT.
+014730     EXIT.
+014740*-----------------------------------------------------------------
+014600* 4000-EXIBIR-RESULTADO
+014700*-----------------------------------------------------------------
+014800 4000-EXIBIR-RESULTADO.
+014900
+015000     DISPLAY "SUA IDADE EM DIAS EH: " PR-IDADE-DIAS.
+015100
+015200 4000-EXIT.
+015300     EXIT.
+015400*-----------------------------------------------------------------
+015500* 5000-PROCESSAR-LOTE
+015600* DRIVES THE BATCH RUN - OPEN, PROCESS EVERY ROSTER RECORD, CLOSE.
+015700*-----------------------------------------------------------------
+015800 5000-PROCESSAR-LOTE.
+015900
+016000     PERFORM 5100-ABRIR-ARQUIVOS THRU 5100-EXIT
+016100
+016150     IF LOTE-ABERTO
+016200         PERFORM 5200-PROCESSAR-REGISTRO THRU 5200-EXIT
+016300             UNTIL FIM-ROSTER
+016400
+016500         PERFORM 5300-FECHAR-ARQUIVOS THRU 5300-EXIT
+016550     END-IF.
+016600
+016700 5000-EXIT.
+016800     EXIT.
+016900*-----------------------------------------------------------------
+017000* 5100-ABRIR-ARQUIVOS
+017010* IF 5105-VERIFICAR-REINICIO FINDS A CHECKPOINT FROM AN EARLIER,
+017011* INCOMPLETE RUN, THE REPORT/EXCEPTION/EXTRACT FILES ARE OPENED
+017012* EXTEND (APPENDED TO) RATHER THAN TRUNCATED, AND THE CONTROL
+017013* TOTALS PICK UP WHERE THAT RUN LEFT OFF, SO A RESTART NEVER LOSES
+017014* OUTPUT THAT WAS ALREADY REPORTED ON BEFORE THE CHECKPOINT.  EACH
+017015* OPEN IS STATUS-CHECKED, SO A MISSING ROSTER OR AN UNWRITABLE
+017016* OUTPUT FILE CANCELS THE BATCH RUN CLEANLY INSTEAD OF ABORTING.
+017100*-----------------------------------------------------------------
+017200 5100-ABRIR-ARQUIVOS.
+017300
+017310     MOVE "N" TO WS-LOTE-ABERTO-SW
+017400     OPEN INPUT ROSTER-FILE
+017610     MOVE FUNCTION CURRENT-DATE (1:8) TO WS-DATA-HOJE
+017636     MOVE ZERO                        TO WS-CONTADOR-CHECKPOINT
+017637
+017638     IF WS-STATUS-ROSTER NOT = "00"
+017638         DISPLAY "*** ERRO AO ABRIR ROSTERIN - FILE STATUS "
+017638             WS-STATUS-ROSTER " - LOTE CANCELADO ***"
+017638         MOVE "S" TO WS-FIM-ROSTER
+017638     ELSE
+017639         PERFORM 5105-VERIFICAR-REINICIO THRU 5105-EXIT
+017639
+017641         IF WS-REINICIO-ID = SPACES
+017642             OPEN OUTPUT AGE-REPORT-FILE
+017643             OPEN OUTPUT EXCEPTION-FILE
+017644             OPEN OUTPUT EXTRACT-FILE
+017645             MOVE ZERO TO WS-NUMERO-PAGINA
+017646             MOVE ZERO TO WS-TOTAL-REGISTROS
+017647             MOVE ZERO TO WS-TOTAL-EXCECOES
+017648         ELSE
+017649             OPEN EXTEND AGE-REPORT-FILE
+017650             OPEN EXTEND EXCEPTION-FILE
+017651             OPEN EXTEND EXTRACT-FILE
+017652             MOVE WS-REINICIO-PAGINA     TO WS-NUMERO-PAGINA
+017653             MOVE WS-REINICIO-TOTAL-REGS TO WS-TOTAL-REGISTROS
+017654             MOVE WS-REINICIO-TOTAL-EXC  TO WS-TOTAL-EXCECOES
+017655         END-IF
+017656
+017656         IF WS-STATUS-AGERPT  NOT = "00" OR
+017656            WS-STATUS-EXCPRPT NOT = "00" OR
+017656            WS-STATUS-AGEEXTR NOT = "00"
+017656             DISPLAY "*** ERRO AO ABRIR OS ARQUIVOS DE SAIDA DO "
+017656                 "LOTE - LOTE CANCELADO ***"
+017656             CLOSE ROSTER-FILE
+017656             CLOSE AGE-REPORT-FILE
+017656             CLOSE EXCEPTION-FILE
+017656             CLOSE EXTRACT-FILE
+017656             MOVE "S" TO WS-FIM-ROSTER
+017656         ELSE
+017657             OPEN OUTPUT RESTART-FILE
+017658
+017659             PERFORM 5110-IMPRIMIR-CABECALHO THRU 5110-EXIT
+017660             IF WS-REINICIO-ID = SPACES
+017661                 PERFORM 5115-GRAVAR-CABECALHO-EXTRATO
+017661                     THRU 5115-EXIT
+017662             END-IF
+017663             MOVE "S" TO WS-LOTE-ABERTO-SW
+017664         END-IF
+017665     END-IF.
+017800
+017900 5100-EXIT.
+018000     EXIT.
+018010*-----------------------------------------------------------------
+018020* 5105-VERIFICAR-REINICIO
+018021* LOOKS FOR A CHECKPOINT LEFT BY AN EARLIER, INCOMPLETE RUN.  IF
+018022* ONE IS FOUND, THE ROSTER IS READ AHEAD PAST EVERY RECORD UP TO
+018023* AND INCLUDING THE CHECKPOINTED ID, SO PROCESSING RESUMES RIGHT
+018024* AFTER THE LAST RECORD THAT WAS ALREADY REPORTED ON.  LEAVES
+018025* ROSTER-FILE POSITIONED WITH THE NEXT RECORD TO PROCESS ALREADY
+018026* READ (OR FIM-ROSTER SET, IF THE ROSTER IS EMPTY OR EXHAUSTED).
+018027*-----------------------------------------------------------------
+018028 5105-VERIFICAR-REINICIO.
+018029
+018030     MOVE SPACES TO WS-REINICIO-ID
+018031     MOVE "N"    TO WS-FIM-REINICIO
+018032
+018033     OPEN INPUT RESTART-FILE
+018034     IF WS-STATUS-RESTART = "00"
+018035         PERFORM 5106-LER-REINICIO THRU 5106-EXIT
+018036             UNTIL WS-FIM-REINICIO = "S"
+018037         CLOSE RESTART-FILE
+018038     END-IF
+018039
+018040     PERFORM 5210-LER-ROSTER THRU 5210-EXIT
+018041
+018042     IF WS-REINICIO-ID NOT = SPACES
+018043         DISPLAY "*** REINICIANDO APOS O REGISTRO " WS-REINICIO-ID
+018044             " ***"
+018045         PERFORM 5120-SALTAR-REGISTRO THRU 5120-EXIT
+018046             UNTIL FIM-ROSTER OR RR-ID = WS-REINICIO-ID
+018047         IF NOT FIM-ROSTER
+018048             PERFORM 5210-LER-ROSTER THRU 5210-EXIT
+018049         END-IF
+018050     END-IF.
+018051
+018052 5105-EXIT.
+018053     EXIT.
+018054*-----------------------------------------------------------------
+018055* 5106-LER-REINICIO
+018056* READS THE RESTART FILE TO THE LAST RECORD IN IT, SINCE A RUN
+018057* MAY HAVE CHECKPOINTED MORE THAN ONCE - THE LAST LINE WINS.
+018058*-----------------------------------------------------------------
+018059 5106-LER-REINICIO.
+018060
+018061     READ RESTART-FILE
+018062         AT END     MOVE "S" TO WS-FIM-REINICIO
+018063         NOT AT END
+018064            MOVE RST-ULTIMO-ID       TO WS-REINICIO-ID
+018065            MOVE RST-TOTAL-REGISTROS TO WS-REINICIO-TOTAL-REGS
+018066            MOVE RST-TOTAL-EXCECOES  TO WS-REINICIO-TOTAL-EXC
+018067            MOVE RST-NUMERO-PAGINA   TO WS-REINICIO-PAGINA
+018068     END-READ.
+018065
+018066 5106-EXIT.
+018067     EXIT.
+018068*-----------------------------------------------------------------
+018069* 5120-SALTAR-REGISTRO
+018070* SKIPS ONE ALREADY-PROCESSED ROSTER RECORD WHILE LOCATING THE
+018071* CHECKPOINT DURING A RESTART.
+018072*-----------------------------------------------------------------
+018073 5120-SALTAR-REGISTRO.
+018074
+018075     PERFORM 5210-LER-ROSTER THRU 5210-EXIT.
+018076
+018077 5120-EXIT.
+018078     EXIT.
+018050*-----------------------------------------------------------------
+018060* 5110-IMPRIMIR-CABECALHO
+018070* STARTS A NEW REPORT PAGE - TITLE/DATE LINE, BLANK LINE, COLUMN
+018080* HEADINGS, BLANK LINE - AND RESETS THE PER-PAGE LINE COUNTER.
+018090*-----------------------------------------------------------------
+018100 5110-IMPRIMIR-CABECALHO.
+018110
+018120     ADD 1  TO WS-NUMERO-PAGINA
+018130     MOVE ZERO TO WS-CONTADOR-LINHAS
+018140
+018150     MOVE SPACES TO WS-LINHA-RELATORIO
+018160     STRING "RELATORIO IDADEEMDIAS - IDADE EM DIAS"
+018170         DELIMITED BY SIZE
+018180         "   DATA: " DELIMITED BY SIZE
+018190         WS-DATA-HOJE (7:2) DELIMITED BY SIZE
+018200         "/" DELIMITED BY SIZE
+018210         WS-DATA-HOJE (5:2) DELIMITED BY SIZE
+018220         "/" DELIMITED BY SIZE
+018230         WS-DATA-HOJE (1:4) DELIMITED BY SIZE
+018240         "   PAGINA: " DELIMITED BY SIZE
+018250         WS-NUMERO-PAGINA DELIMITED BY SIZE
+018260         INTO WS-LINHA-RELATORIO
+018270     END-STRING
+018280     WRITE AGE-REPORT-RECORD FROM WS-LINHA-RELATORIO
+018290
+018300     MOVE SPACES TO WS-LINHA-RELATORIO
+018310     WRITE AGE-REPORT-RECORD FROM WS-LINHA-RELATORIO
+018320
+018330     WRITE AGE-REPORT-RECORD FROM WS-CABECALHO-COLUNAS
+018340
+018350     MOVE SPACES TO WS-LINHA-RELATORIO
+018360     WRITE AGE-REPORT-RECORD FROM WS-LINHA-RELATORIO.
+018370
+018380 5110-EXIT.
+018390     EXIT.
+018391*-----------------------------------------------------------------
+018392* 5115-GRAVAR-CABECALHO-EXTRATO
+018393* WRITES THE COLUMN-NAME HEADER ROW FOR THE DELIMITED EXTRACT, SO
+018394* A DOWNSTREAM SYSTEM CAN READ THE FILE WITHOUT A SEPARATE LAYOUT.
+018395*-----------------------------------------------------------------
+018396 5115-GRAVAR-CABECALHO-EXTRATO.
+018397
+018398     MOVE SPACES TO EXTRACT-RECORD
+018399     STRING "ID,NOME,DATA-NASCIMENTO,IDADE-DIAS"
+018400         DELIMITED BY SIZE
+018401         INTO EXTRACT-RECORD
+018402     END-STRING
+018403     WRITE EXTRACT-RECORD.
+018404
+018405 5115-EXIT.
+018406     EXIT.
+018100*-----------------------------------------------------------------
+018200* 5200-PROCESSAR-REGISTRO
+018300* AGES ONE ROSTER RECORD ALREADY IN MEMORY, WRITES THE REPORT
+018400* LINE, THEN READS THE NEXT RECORD AHEAD FOR THE NEXT ITERATION.
+018500*-----------------------------------------------------------------
+018600 5200-PROCESSAR-REGISTRO.
+018700
+018750     MOVE RR-ID              TO PR-ID
+018760     MOVE RR-NOME            TO PR-NOME
+018770     MOVE RR-DATA-NASCIMENTO TO WS-DATA-ENTRADA
+018780     PERFORM 2200-NORMALIZAR-DATA-ENTRADA THRU 2200-EXIT
+018790
+018800     IF DATA-VALIDA
+018810         PERFORM 2500-VALIDAR-DATA-NASCIMENTO THRU 2500-EXIT
+018811     END-IF
+018820
+018830     IF DATA-VALIDA
+018840         IF WS-CONTADOR-LINHAS >= WS-MAX-LINHAS-PAGINA
+018850             PERFORM 5110-IMPRIMIR-CABECALHO THRU 5110-EXIT
+018860         END-IF
+019050         MOVE SPACES             TO AGE-REPORT-RECORD
+019100         MOVE PR-ID              TO AR-ID
+019200         MOVE PR-NOME            TO AR-NOME
+019300         MOVE PR-DATA-NASCIMENTO TO AR-DATA-NASCIMENTO
+019400         MOVE PR-IDADE-DIAS      TO AR-IDADE-DIAS
+019600         WRITE AGE-REPORT-RECORD
+019620         ADD 1 TO WS-CONTADOR-LINHAS
+019630         ADD 1 TO WS-TOTAL-REGISTROS
+019635         PERFORM 5700-GRAVAR-EXTRATO THRU 5700-EXIT
+019640     ELSE
+019650         PERFORM 5250-GRAVAR-EXCECAO THRU 5250-EXIT
+019660     END-IF
+019670
+019680     ADD 1 TO WS-CONTADOR-CHECKPOINT
+019690     IF WS-CONTADOR-CHECKPOINT >= WS-INTERVALO-CHECKPOINT
+019695         PERFORM 5600-GRAVAR-CHECKPOINT THRU 5600-EXIT
+019697         MOVE ZERO TO WS-CONTADOR-CHECKPOINT
+019698     END-IF
+019700
+019800     PERFORM 5210-LER-ROSTER THRU 5210-EXIT.
+019900
+020000 5200-EXIT.
+020100     EXIT.
+020101*-----------------------------------------------------------------
+020102* 5600-GRAVAR-CHECKPOINT
+020103* CHECKPOINTS THE LAST ROSTER ID PROCESSED, SO A RUN THAT DIES
+020104* PARTWAY THROUGH CAN BE RESUMED FROM HERE INSTEAD OF FROM THE
+020105* START OF THE ROSTER.  ALSO SAVES THE REPORT TOTALS AND PAGE
+020106* NUMBER AS OF THIS CHECKPOINT, SO A RESUMED RUN CAN CONTINUE THE
+020107* CONTROL TOTALS INSTEAD OF RESTARTING THEM AT ZERO.
+020108*-----------------------------------------------------------------
+020109 5600-GRAVAR-CHECKPOINT.
+020110
+020111     MOVE SPACES               TO RESTART-RECORD
+020112     MOVE PR-ID                TO RST-ULTIMO-ID
+020113     MOVE WS-TOTAL-REGISTROS   TO RST-TOTAL-REGISTROS
+020114     MOVE WS-TOTAL-EXCECOES    TO RST-TOTAL-EXCECOES
+020115     MOVE WS-NUMERO-PAGINA     TO RST-NUMERO-PAGINA
+020116     WRITE RESTART-RECORD.
+020116
+020117 5600-EXIT.
+020118     EXIT.
+020119*-----------------------------------------------------------------
+020120* 5700-GRAVAR-EXTRATO
+020121* WRITES ONE COMMA-DELIMITED LINE TO THE INTERCHANGE EXTRACT FILE
+020122* FOR THE RECORD JUST REPORTED, SO A DOWNSTREAM SYSTEM CAN PICK
+020123* UP THE SAME DATA WITHOUT PARSING THE PRINTED REPORT LAYOUT.
+020124*-----------------------------------------------------------------
+020125 5700-GRAVAR-EXTRATO.
+020126
+020127     MOVE SPACES        TO EXTRACT-RECORD
+020127     MOVE PR-IDADE-DIAS TO WS-IDADE-DIAS-EDITADO
+020128     STRING FUNCTION TRIM(PR-ID)      DELIMITED BY SIZE
+020129         ","                          DELIMITED BY SIZE
+020130         FUNCTION TRIM(PR-NOME)       DELIMITED BY SIZE
+020131         ","                          DELIMITED BY SIZE
+020132         PR-DATA-NASCIMENTO           DELIMITED BY SIZE
+020133         ","                          DELIMITED BY SIZE
+020134         FUNCTION TRIM(WS-IDADE-DIAS-EDITADO) DELIMITED BY SIZE
+020135         INTO EXTRACT-RECORD
+020136     END-STRING
+020137     WRITE EXTRACT-RECORD.
+020138
+020139 5700-EXIT.
+020140     EXIT.
+020110*-----------------------------------------------------------------
+020120* 5250-GRAVAR-EXCECAO
+020130* WRITES A ROSTER RECORD THAT FAILED EDITING TO THE EXCEPTIONS
+020140* FILE, WITH THE REASON, INSTEAD OF LETTING IT INTO THE REPORT.
+020150*-----------------------------------------------------------------
+020160 5250-GRAVAR-EXCECAO.
+020170
+020180     MOVE SPACES             TO EXCEPTION-RECORD
+020190     MOVE PR-ID              TO ER-ID
+020200     MOVE PR-NOME            TO ER-NOME
+020210     MOVE PR-DATA-NASCIMENTO TO ER-DATA-NASCIMENTO
+020220     MOVE WS-MSG-ERRO        TO ER-MSG-ERRO
+020230
+020240     WRITE EXCEPTION-RECORD
+020250
+020260     ADD 1 TO WS-TOTAL-EXCECOES.
+020270
+020280 5250-EXIT.
+020290     EXIT.
+020200*-----------------------------------------------------------------
+020300* 5210-LER-ROSTER
+020400*-----------------------------------------------------------------
+020500 5210-LER-ROSTER.
+020600
+020700     READ ROSTER-FILE
+020800         AT END SET FIM-ROSTER TO TRUE
+020900     END-READ.
+021000
+021100 5210-EXIT.
+021200     EXIT.
+021300*-----------------------------------------------------------------
+021400* 5300-FECHAR-ARQUIVOS
+021500*-----------------------------------------------------------------
+021600 5300-FECHAR-ARQUIVOS.
+021700
+021710     PERFORM 5400-IMPRIMIR-RODAPE THRU 5400-EXIT
+021800     CLOSE ROSTER-FILE
+021900     CLOSE AGE-REPORT-FILE
+021910     CLOSE EXCEPTION-FILE
+021915     CLOSE EXTRACT-FILE
+021920
+021930*    RUN FINISHED CLEAN - CLEAR THE CHECKPOINT SO THE NEXT RUN
+021940*    STARTS FROM THE TOP OF THE ROSTER INSTEAD OF RESTARTING.
+021950     CLOSE RESTART-FILE
+021960     OPEN OUTPUT RESTART-FILE
+021970     CLOSE RESTART-FILE.
+022000
+022100 5300-EXIT.
+022200     EXIT.
+022210*-----------------------------------------------------------------
+022220* 5400-IMPRIMIR-RODAPE
+022230* WRITES THE FINAL CONTROL-TOTAL LINE - THE RECORD COUNT FOR THE
+022240* WHOLE RUN, SO THE REPORT CAN BE BALANCED BACK TO THE ROSTER.
+022250*-----------------------------------------------------------------
+022260 5400-IMPRIMIR-RODAPE.
+022270
+022280     MOVE WS-TOTAL-REGISTROS TO WS-TOTAL-EDITADO
+022290     MOVE SPACES TO WS-LINHA-RELATORIO
+022300     STRING "*** TOTAL DE REGISTROS PROCESSADOS: "
+022310         DELIMITED BY SIZE
+022320         WS-TOTAL-EDITADO DELIMITED BY SIZE
+022330         " ***" DELIMITED BY SIZE
+022340         INTO WS-LINHA-RELATORIO
+022350     END-STRING
+022360     WRITE AGE-REPORT-RECORD FROM WS-LINHA-RELATORIO
+022365
+022370     MOVE WS-TOTAL-EXCECOES TO WS-TOTAL-EXC-EDITADO
+022375     MOVE SPACES TO WS-LINHA-RELATORIO
+022380     STRING "*** TOTAL DE REGISTROS EM EXCECAO: "
+022385         DELIMITED BY SIZE
+022390         WS-TOTAL-EXC-EDITADO DELIMITED BY SIZE
+022395         " ***" DELIMITED BY SIZE
+022400         INTO WS-LINHA-RELATORIO
+022405     END-STRING
+022410     WRITE AGE-REPORT-RECORD FROM WS-LINHA-RELATORIO.
+022370
+022380 5400-EXIT.
+022390     EXIT.
+022420*-----------------------------------------------------------------
+022430* 6000-MODO-REVERSO
+022440* DRIVES THE REVERSE CONVERSION - ASKS FOR AN AGE IN DAYS, BACK-
+022450* CALCULATES THE EQUIVALENT YEARS/MONTHS/DAYS, AND DISPLAYS IT.
+022451* LOGS THE CONVERSION TO THE AUDIT TRAIL LIKE EVERY OTHER MODE.
+022460*-----------------------------------------------------------------
+022470 6000-MODO-REVERSO.
+022480
+022481     MOVE "N" TO WS-DATA-VALIDA-SW
+022482     PERFORM 6050-LER-E-VALIDAR-DIAS THRU 6050-EXIT
+022483         UNTIL DATA-VALIDA
+022490
+022520     PERFORM 6100-CALCULAR-IDADE-REVERSA THRU 6100-EXIT
+022530     PERFORM 6200-EXIBIR-RESULTADO-REVERSO THRU 6200-EXIT
+022531     PERFORM 3100-GRAVAR-AUDITORIA THRU 3100-EXIT.
+022540
+022550 6000-EXIT.
+022560     EXIT.
+022561*-----------------------------------------------------------------
+022562* 6050-LER-E-VALIDAR-DIAS
+022563* PROMPTS FOR THE DAY COUNT TO CONVERT AND RE-PROMPTS UNTIL IT IS
+022564* A POSITIVE NUMBER WITHIN THE SAME SANITY CEILING (WS-IDADE-MAX-
+022565* ANOS, EXPRESSED IN DAYS) USED BY THE FORWARD AGE VALIDATION, SO
+022566* A GARBAGE OR OUT-OF-RANGE COUNT NEVER REACHES THE DATE MATH.
+022567*-----------------------------------------------------------------
+022568 6050-LER-E-VALIDAR-DIAS.
+022569
+022570     DISPLAY "INFORME A IDADE EM DIAS A SER CONVERTIDA: "
+022571     ACCEPT WS-IDADE-DIAS-REVERSO
+022572
+022573     MOVE "S"    TO WS-DATA-VALIDA-SW
+022574     MOVE SPACES TO WS-MSG-ERRO
+022575
+022576     COMPUTE WS-IDADE-DIAS-REVERSO-MAX = WS-IDADE-MAX-ANOS * 366
+022577
+022578     IF WS-IDADE-DIAS-REVERSO NOT NUMERIC OR
+022579        WS-IDADE-DIAS-REVERSO = ZERO
+022580         MOVE "N" TO WS-DATA-VALIDA-SW
+022581         MOVE "IDADE EM DIAS INVALIDA" TO WS-MSG-ERRO
+022582     ELSE
+022583         IF WS-IDADE-DIAS-REVERSO > WS-IDADE-DIAS-REVERSO-MAX
+022584             MOVE "N" TO WS-DATA-VALIDA-SW
+022585             MOVE "IDADE EM DIAS ACIMA DO LIMITE" TO WS-MSG-ERRO
+022586         END-IF
+022587     END-IF
+022588
+022589     IF NOT DATA-VALIDA
+022590         DISPLAY "*** " WS-MSG-ERRO " - INFORME NOVAMENTE ***"
+022591     END-IF.
+022592
+022593 6050-EXIT.
+022594     EXIT.
+022570*-----------------------------------------------------------------
+022580* 6100-CALCULAR-IDADE-REVERSA
+022590* TREATS THE GIVEN DAY COUNT AS IF IT WERE SOMEONE'S AGE IN DAYS
+022600* AS OF TODAY - SUBTRACTS IT (AS A LILIAN DAY NUMBER) FROM TODAY
+022610* TO GET AN EQUIVALENT BIRTH DATE, THEN TAKES THE CALENDAR
+022620* DIFFERENCE BETWEEN THAT DATE AND TODAY IN YEARS, MONTHS AND
+022630* DAYS - BORROWING FROM THE REAL LENGTH OF THE PRIOR MONTH
+022640* (LEAP YEARS INCLUDED) RATHER THAN A FLAT /365 OR /30.  ALSO
+022641* DROPS THE BACK-CALCULATED BIRTH DATE AND THE GIVEN DAY COUNT
+022642* INTO THE SHARED PERSON-RECORD FIELDS SO 3100-GRAVAR-AUDITORIA
+022643* HAS SOMETHING TO LOG.
+022650*-----------------------------------------------------------------
+022660 6100-CALCULAR-IDADE-REVERSA.
+022670
+022680     MOVE FUNCTION CURRENT-DATE (1:8) TO WS-DATA-HOJE
+022690     COMPUTE WS-DIA-HOJE = FUNCTION INTEGER-OF-DATE (WS-DATA-HOJE)
+022700     COMPUTE WS-DIA-REVERSO = WS-DIA-HOJE - WS-IDADE-DIAS-REVERSO
+022710     COMPUTE WS-DATA-NASC-REVERSO =
+022720         FUNCTION DATE-OF-INTEGER (WS-DIA-REVERSO)
+022721
+022722     MOVE WS-DATA-NASC-REVERSO  TO PR-DATA-NASCIMENTO
+022723     MOVE WS-IDADE-DIAS-REVERSO TO PR-IDADE-DIAS
+022730
+022740     MOVE WS-DATA-NASC-REVERSO (1:4) TO WS-ANO-INICIO
+022750     MOVE WS-DATA-NASC-REVERSO (5:2) TO WS-MES-INICIO
+022760     MOVE WS-DATA-NASC-REVERSO (7:2) TO WS-DIA-INICIO
+022770     MOVE WS-DATA-HOJE (1:4)         TO WS-ANO-FIM
+022780     MOVE WS-DATA-HOJE (5:2)         TO WS-MES-FIM
+022790     MOVE WS-DATA-HOJE (7:2)         TO WS-DIA-FIM
+022800
+022810     COMPUTE WS-ANOS-RESULTADO  = WS-ANO-FIM - WS-ANO-INICIO
+022820     COMPUTE WS-MESES-RESULTADO = WS-MES-FIM - WS-MES-INICIO
+022830     COMPUTE WS-DIAS-RESULTADO  = WS-DIA-FIM - WS-DIA-INICIO
+022840
+022850     IF WS-DIA-FIM < WS-DIA-INICIO
+022860         IF WS-MES-FIM = 1
+022870             MOVE 12                      TO WS-MES-NASC
+022880             COMPUTE WS-ANO-NASC = WS-ANO-FIM - 1
+022890         ELSE
+022900             COMPUTE WS-MES-NASC = WS-MES-FIM - 1
+022910             MOVE WS-ANO-FIM               TO WS-ANO-NASC
+022920         END-IF
+022930         PERFORM 2510-OBTER-DIAS-DO-MES THRU 2510-EXIT
+022940         COMPUTE WS-DIAS-RESULTADO =
+022950             WS-DIA-FIM + WS-DIAS-MES - WS-DIA-INICIO
+022960         SUBTRACT 1 FROM WS-MESES-RESULTADO
+022970     END-IF
+022980
+022990     IF WS-MESES-RESULTADO < 0
+023000         ADD 12 TO WS-MESES-RESULTADO
+023010         SUBTRACT 1 FROM WS-ANOS-RESULTADO
+023020     END-IF.
+023030
+023040 6100-EXIT.
+023050     EXIT.
+023060*-----------------------------------------------------------------
+023070* 6200-EXIBIR-RESULTADO-REVERSO
+023080*-----------------------------------------------------------------
+023090 6200-EXIBIR-RESULTADO-REVERSO.
+023100
+023105     MOVE WS-ANOS-RESULTADO  TO WS-ANOS-EDITADO
+023106     MOVE WS-MESES-RESULTADO TO WS-MESES-EDITADO
+023107     MOVE WS-DIAS-RESULTADO  TO WS-DIAS-EDITADO
+023108
+023110     DISPLAY WS-IDADE-DIAS-REVERSO " DIA(S) EQUIVALE(M) A "
+023120         WS-ANOS-EDITADO " ANO(S), " WS-MESES-EDITADO
+023130         " MES(ES) E " WS-DIAS-EDITADO " DIA(S).".
+023140
+023150 6200-EXIT.
+023160     EXIT.
+023170 END PROGRAM IDADEEMDIAS.
