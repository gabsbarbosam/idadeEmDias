@@ -0,0 +1,23 @@
+000100******************************************************************
+000200* COPYBOOK:    PERSONREC
+000300* AUTHOR:      GABRIELA BARBOSA
+000400* INSTALLATION: DATA PROCESSING CENTER
+000500* DATE-WRITTEN: 08/09/2026
+000600* PURPOSE:     SHARED PERSON MASTER RECORD - HOLDS THE IDENTITY,
+000700*              DATE OF BIRTH, AND THE LAST AGE-IN-DAYS CALCULATION
+000800*              FOR ONE PERSON.  ANY PROGRAM IN THIS SUBSYSTEM THAT
+000900*              COMPUTES OR REPORTS A PERSON'S AGE SHOULD COPY THIS
+001000*              RECORD RATHER THAN INVENT ITS OWN FIELDS, SO ONE
+001100*              LAYOUT IS SHARED ACROSS THE WHOLE SUBSYSTEM.
+001200*-----------------------------------------------------------------
+001300* MODIFICATION HISTORY
+001400*-----------------------------------------------------------------
+001500* DATE       INIT  DESCRIPTION
+001600* 08/09/2026  GB   ORIGINAL VERSION.
+001700******************************************************************
+001800 01  PERSON-RECORD.
+001900     05  PR-ID                   PIC X(06).
+002000     05  PR-NOME                 PIC X(30).
+002100     05  PR-DATA-NASCIMENTO      PIC 9(08).
+002200     05  PR-DATA-CALCULO         PIC 9(08).
+002300     05  PR-IDADE-DIAS           PIC 9(07).
